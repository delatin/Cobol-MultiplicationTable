@@ -2,40 +2,549 @@
        PROGRAM-ID. MTABLE.
       *    Utilização do PERFORM N TIMES
       *    Programa para fazer uma tabuada
-           
+      *
+      *    MTABLE roda em lote: le os pares NUMERO/QUANTOS do
+      *    arquivo ARQUIVO-ENTRADA e produz uma tabuada para cada
+      *    par, sem intervencao do operador.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ENTRADA ASSIGN TO "TABIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ENTRADA.
+           SELECT ARQUIVO-RELATORIO ASSIGN TO "TABRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+           SELECT ARQUIVO-AUDITORIA ASSIGN TO "TABAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+           SELECT ARQUIVO-CSV ASSIGN TO "TABCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO "TABCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ENTRADA.
+       01  REG-ENTRADA.
+           05  ENT-NUMERO         PIC 9(02).
+           05  ENT-QUANTOS        PIC 9(02).
+           05  ENT-INICIO         PIC 9(03).
+           05  ENT-MODO           PIC X(01).
+           05  ENT-NUM-BAIXO      PIC 9(02).
+           05  ENT-NUM-ALTO       PIC 9(02).
+           05  ENT-PRODUTO-ALVO   PIC 9(04).
+           05  ENT-QTD-NUMEROS    PIC 9(01).
+           05  ENT-LISTA-NUMEROS  PIC 9(02) OCCURS 5 TIMES.
+           05  FILLER             PIC X(53).
+
+       FD  ARQUIVO-RELATORIO.
+       01  LINHA-RELATORIO PIC X(80).
+
+       FD  ARQUIVO-AUDITORIA.
+       01  LINHA-AUDITORIA PIC X(80).
+
+       FD  ARQUIVO-CSV.
+       01  LINHA-CSV PIC X(20).
+
+       FD  ARQUIVO-CHECKPOINT.
+       01  LINHA-CHECKPOINT PIC X(20).
+
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 999.
-       01  PRODUTO PIC 9(4).
+       01  PRODUTO PIC 9(5).
        01  QUANTOS PIC 99.
-       
+
+       01  FS-ENTRADA PIC X(02).
+       01  FS-RELATORIO PIC X(02).
+       01  FS-AUDITORIA PIC X(02).
+       01  FS-CSV PIC X(02).
+       01  FS-CHECKPOINT PIC X(02).
+       01  FIM-ARQUIVO-ENTRADA PIC X(01) VALUE "N".
+           88  FIM-DA-ENTRADA         VALUE "S".
+       01  ENTRADA-VALIDA PIC X(01) VALUE "S".
+           88  ENTRADA-OK             VALUE "S".
+           88  ENTRADA-INVALIDA       VALUE "N".
+       01  MODO-EXECUCAO PIC X(01).
+           88  MODO-TABUADA           VALUES SPACE, "T".
+           88  MODO-GRADE             VALUE "G".
+           88  MODO-INVERSA           VALUE "R".
+           88  MODO-COLUNAS           VALUE "S".
+       01  NUMERO-BAIXO PIC 99.
+       01  NUMERO-ALTO PIC 99.
+       01  PRODUTO-ALVO PIC 9(04).
+       01  MULTIPLICADOR-ENCONTRADO PIC 9(04).
+       01  RESTO-DIVISAO PIC 9(04).
+
+       01  QTD-NUMEROS-LISTA PIC 9(01).
+       01  LISTA-NUMEROS PIC 9(02) OCCURS 5 TIMES.
+       01  INDICE-COLUNA PIC 9(01).
+       01  PONTEIRO-COLUNA PIC 9(03).
+       01  VALOR-COLUNA PIC ZZZZ9.
+       01  LINHA-COLUNAS PIC X(80).
+       01  QUANTOS-ORIGINAL PIC 99.
+       01  NUMERO-INICIAL-ORIGINAL PIC 999.
+       01  ALVO-FINAL PIC 999.
+
+       01  CHECKPOINT-DADOS.
+           05  CKPT-NUMERO        PIC 9(02).
+           05  FILLER             PIC X(01) VALUE ",".
+           05  CKPT-QUANTOS       PIC 9(02).
+           05  FILLER             PIC X(01) VALUE ",".
+           05  CKPT-MULTIPLICADOR PIC 9(03).
+
+       01  NUMERO-INICIAL PIC 999.
+       01  DATA-EXECUCAO PIC 9(08).
+       01  HORA-EXECUCAO PIC 9(08).
+       01  USUARIO-EXECUCAO PIC X(20).
+       01  NUMERO-PAGINA PIC 9(04) VALUE 0.
+
+       01  REGISTRO-AUDITORIA.
+           05  AUD-DATA           PIC 9(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-HORA           PIC 9(08).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-USUARIO        PIC X(20).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-STATUS         PIC X(09).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-MODO           PIC X(01).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-NUMERO         PIC Z9.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-QUANTOS        PIC Z9.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-PRODUTO-ALVO   PIC ZZZ9.
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  AUD-LISTA-NUMEROS  PIC Z9 OCCURS 5 TIMES.
+
+       01  CABECALHO-RELATORIO.
+           05  FILLER             PIC X(10) VALUE "TABUADA DO".
+           05  FILLER             PIC X(08) VALUE " NUMERO ".
+           05  CAB-NUMERO         PIC Z9.
+           05  FILLER             PIC X(09) VALUE "   DATA: ".
+           05  CAB-DATA           PIC 9(08).
+           05  FILLER             PIC X(10) VALUE "  PAGINA: ".
+           05  CAB-PAGINA         PIC ZZZ9.
+
+       01  DETALHE-CSV.
+           05  CSV-NUMERO         PIC 9(02).
+           05  FILLER             PIC X(01) VALUE ",".
+           05  CSV-MULTIPLICADOR  PIC 9(03).
+           05  FILLER             PIC X(01) VALUE ",".
+           05  CSV-PRODUTO        PIC 9(05).
+
+       01  DETALHE-RELATORIO.
+           05  DET-NUMERO         PIC Z9.
+           05  FILLER             PIC X(03) VALUE " * ".
+           05  DET-MULTIPLICADOR  PIC ZZ9.
+           05  FILLER             PIC X(03) VALUE " = ".
+           05  DET-PRODUTO        PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-           PERFORM INICIALIZACAO-PROGRAMA.
-           PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
+           ACCEPT DATA-EXECUCAO FROM DATE YYYYMMDD.
+           ACCEPT HORA-EXECUCAO FROM TIME.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT USUARIO-EXECUCAO FROM ENVIRONMENT-VALUE.
+           OPEN INPUT ARQUIVO-ENTRADA.
+           IF FS-ENTRADA NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR ARQUIVO-ENTRADA"
+                   " (TABIN) - FILE STATUS " FS-ENTRADA
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQUIVO-RELATORIO.
+           IF FS-RELATORIO NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR ARQUIVO-RELATORIO"
+                   " (TABRPT) - FILE STATUS " FS-RELATORIO
+               CLOSE ARQUIVO-ENTRADA
+               STOP RUN
+           END-IF.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF FS-AUDITORIA = "35"
+               OPEN OUTPUT ARQUIVO-AUDITORIA
+           END-IF.
+           IF FS-AUDITORIA NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR ARQUIVO-AUDITORIA"
+                   " (TABAUD) - FILE STATUS " FS-AUDITORIA
+               CLOSE ARQUIVO-ENTRADA
+               CLOSE ARQUIVO-RELATORIO
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQUIVO-CSV.
+           IF FS-CSV NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR ARQUIVO-CSV"
+                   " (TABCSV) - FILE STATUS " FS-CSV
+               CLOSE ARQUIVO-ENTRADA
+               CLOSE ARQUIVO-RELATORIO
+               CLOSE ARQUIVO-AUDITORIA
+               STOP RUN
+           END-IF.
+           PERFORM PROCESSA-ENTRADA UNTIL FIM-DA-ENTRADA.
+           CLOSE ARQUIVO-ENTRADA.
+           CLOSE ARQUIVO-RELATORIO.
+           CLOSE ARQUIVO-AUDITORIA.
+           CLOSE ARQUIVO-CSV.
        PROGRAM-END.
            STOP RUN.
-           
-           
+
+
+       PROCESSA-ENTRADA.
+           PERFORM LE-ENTRADA.
+           IF NOT FIM-DA-ENTRADA
+               PERFORM PEGA-TABUADA
+               PERFORM GRAVA-AUDITORIA
+               IF ENTRADA-OK
+                   IF MODO-GRADE
+                       PERFORM EXIBE-GRADE
+                   ELSE
+                       IF MODO-INVERSA
+                           PERFORM EXIBE-INVERSA
+                       ELSE
+                           IF MODO-COLUNAS
+                               PERFORM EXIBE-COLUNAS
+                           ELSE
+                               PERFORM LE-CHECKPOINT
+                               PERFORM INICIALIZACAO-PROGRAMA
+                               PERFORM EXIBIR-TABUADA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       EXIBE-INVERSA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           DIVIDE PRODUTO-ALVO BY NUMERO
+               GIVING MULTIPLICADOR-ENCONTRADO
+               REMAINDER RESTO-DIVISAO
+               ON SIZE ERROR
+                   DISPLAY "PRODUTO " PRODUTO-ALVO " / NUMERO " NUMERO
+                       " - MULTIPLICADOR FORA DA FAIXA - REGISTRO"
+                       " IGNORADO"
+                   STRING "PRODUTO " PRODUTO-ALVO " / NUMERO " NUMERO
+                       " - MULTIPLICADOR FORA DA FAIXA - REGISTRO"
+                       " IGNORADO"
+                       DELIMITED BY SIZE INTO LINHA-RELATORIO
+               NOT ON SIZE ERROR
+                   IF RESTO-DIVISAO = 0
+                       DISPLAY "PRODUTO " PRODUTO-ALVO " / NUMERO "
+                           NUMERO " = MULTIPLICADOR "
+                           MULTIPLICADOR-ENCONTRADO
+                       STRING "PRODUTO " PRODUTO-ALVO " / NUMERO "
+                           NUMERO " = MULTIPLICADOR "
+                           MULTIPLICADOR-ENCONTRADO
+                           DELIMITED BY SIZE INTO LINHA-RELATORIO
+                   ELSE
+                       DISPLAY "PRODUTO " PRODUTO-ALVO
+                           " NAO E DIVISIVEL POR " NUMERO
+                           " - NENHUM MULTIPLICADOR INTEIRO"
+                           " ENCONTRADO"
+                       STRING "PRODUTO " PRODUTO-ALVO
+                           " NAO E DIVISIVEL POR " NUMERO
+                           " - NENHUM MULTIPLICADOR INTEIRO"
+                           " ENCONTRADO"
+                           DELIMITED BY SIZE INTO LINHA-RELATORIO
+                   END-IF
+           END-DIVIDE.
+           WRITE LINHA-RELATORIO.
+
+       EXIBE-COLUNAS.
+           PERFORM ESCREVE-CABECALHO-COLUNAS.
+           PERFORM INICIALIZACAO-PROGRAMA.
+           PERFORM CALCULA-LINHA-COLUNAS QUANTOS TIMES.
+
+       ESCREVE-CABECALHO-COLUNAS.
+           MOVE SPACES TO LINHA-COLUNAS.
+           MOVE 1 TO PONTEIRO-COLUNA.
+           STRING "MULT" DELIMITED BY SIZE
+               INTO LINHA-COLUNAS WITH POINTER PONTEIRO-COLUNA.
+           PERFORM ESCREVE-CABECALHO-COLUNA
+               VARYING INDICE-COLUNA FROM 1 BY 1
+               UNTIL INDICE-COLUNA > QTD-NUMEROS-LISTA.
+           DISPLAY LINHA-COLUNAS.
+           MOVE LINHA-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-CABECALHO-COLUNA.
+           MOVE LISTA-NUMEROS (INDICE-COLUNA) TO VALOR-COLUNA.
+           STRING " " VALOR-COLUNA DELIMITED BY SIZE
+               INTO LINHA-COLUNAS WITH POINTER PONTEIRO-COLUNA.
+
+       CALCULA-LINHA-COLUNAS.
+           ADD 1 TO MULTIPLICADOR.
+           MOVE SPACES TO LINHA-COLUNAS.
+           MOVE 1 TO PONTEIRO-COLUNA.
+           MOVE MULTIPLICADOR TO VALOR-COLUNA.
+           STRING VALOR-COLUNA DELIMITED BY SIZE
+               INTO LINHA-COLUNAS WITH POINTER PONTEIRO-COLUNA.
+           PERFORM ESCREVE-VALOR-COLUNA
+               VARYING INDICE-COLUNA FROM 1 BY 1
+               UNTIL INDICE-COLUNA > QTD-NUMEROS-LISTA.
+           DISPLAY LINHA-COLUNAS.
+           MOVE LINHA-COLUNAS TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       ESCREVE-VALOR-COLUNA.
+           COMPUTE PRODUTO =
+               LISTA-NUMEROS (INDICE-COLUNA) * MULTIPLICADOR
+               ON SIZE ERROR
+                   DISPLAY "ERRO: PRODUTO EXCEDE A CAPACIDADE DO"
+                       " CAMPO - VALOR NAO CALCULADO"
+                   MOVE ZEROS TO PRODUTO
+           END-COMPUTE.
+           MOVE PRODUTO TO VALOR-COLUNA.
+           STRING " " VALOR-COLUNA DELIMITED BY SIZE
+               INTO LINHA-COLUNAS WITH POINTER PONTEIRO-COLUNA.
+
+       LE-CHECKPOINT.
+           COMPUTE ALVO-FINAL = NUMERO-INICIAL-ORIGINAL
+               + QUANTOS-ORIGINAL - 1.
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           IF FS-CHECKPOINT = "00"
+               READ ARQUIVO-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LINHA-CHECKPOINT TO CHECKPOINT-DADOS
+                       IF CKPT-NUMERO = NUMERO
+                               AND CKPT-QUANTOS = QUANTOS-ORIGINAL
+                           COMPUTE NUMERO-INICIAL =
+                               CKPT-MULTIPLICADOR + 1
+                           COMPUTE QUANTOS =
+                               ALVO-FINAL - NUMERO-INICIAL + 1
+                           DISPLAY "RETOMANDO NUMERO " NUMERO
+                               " A PARTIR DO MULTIPLICADOR "
+                               NUMERO-INICIAL
+                       END-IF
+               END-READ
+               CLOSE ARQUIVO-CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE NUMERO TO CKPT-NUMERO.
+           MOVE QUANTOS-ORIGINAL TO CKPT-QUANTOS.
+           MOVE MULTIPLICADOR TO CKPT-MULTIPLICADOR.
+           MOVE CHECKPOINT-DADOS TO LINHA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           IF FS-CHECKPOINT NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR"
+                   " ARQUIVO-CHECKPOINT (TABCKPT) - FILE STATUS "
+                   FS-CHECKPOINT
+               CLOSE ARQUIVO-ENTRADA
+               CLOSE ARQUIVO-RELATORIO
+               CLOSE ARQUIVO-AUDITORIA
+               CLOSE ARQUIVO-CSV
+               STOP RUN
+           END-IF.
+           WRITE LINHA-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       LIMPA-CHECKPOINT.
+           MOVE ZEROS TO CHECKPOINT-DADOS.
+           MOVE CHECKPOINT-DADOS TO LINHA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           IF FS-CHECKPOINT NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR"
+                   " ARQUIVO-CHECKPOINT (TABCKPT) - FILE STATUS "
+                   FS-CHECKPOINT
+               CLOSE ARQUIVO-ENTRADA
+               CLOSE ARQUIVO-RELATORIO
+               CLOSE ARQUIVO-AUDITORIA
+               CLOSE ARQUIVO-CSV
+               STOP RUN
+           END-IF.
+           WRITE LINHA-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       EXIBE-GRADE.
+           PERFORM CALCULA-TABUADA-GRADE VARYING NUMERO
+               FROM NUMERO-BAIXO BY 1 UNTIL NUMERO > NUMERO-ALTO.
+
+       CALCULA-TABUADA-GRADE.
+           PERFORM INICIALIZACAO-PROGRAMA.
+           PERFORM EXIBIR-TABUADA.
+
+       GRAVA-AUDITORIA.
+           INITIALIZE REGISTRO-AUDITORIA.
+           MOVE DATA-EXECUCAO TO AUD-DATA.
+           MOVE HORA-EXECUCAO TO AUD-HORA.
+           MOVE USUARIO-EXECUCAO TO AUD-USUARIO.
+           IF ENTRADA-OK
+               MOVE "OK" TO AUD-STATUS
+           ELSE
+               MOVE "REJEITADO" TO AUD-STATUS
+           END-IF.
+           MOVE MODO-EXECUCAO TO AUD-MODO.
+           IF MODO-GRADE
+               MOVE NUMERO-BAIXO TO AUD-NUMERO
+               MOVE NUMERO-ALTO TO AUD-QUANTOS
+           ELSE
+               IF MODO-INVERSA
+                   MOVE NUMERO TO AUD-NUMERO
+                   MOVE PRODUTO-ALVO TO AUD-PRODUTO-ALVO
+               ELSE
+                   IF MODO-COLUNAS
+                       MOVE QTD-NUMEROS-LISTA TO AUD-QUANTOS
+                       PERFORM COPIA-LISTA-AUDITORIA
+                           VARYING INDICE-COLUNA FROM 1 BY 1
+                           UNTIL INDICE-COLUNA > QTD-NUMEROS-LISTA
+                   ELSE
+                       MOVE NUMERO TO AUD-NUMERO
+                       MOVE QUANTOS TO AUD-QUANTOS
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE REGISTRO-AUDITORIA TO LINHA-AUDITORIA.
+           WRITE LINHA-AUDITORIA.
+
+       COPIA-LISTA-AUDITORIA.
+           MOVE LISTA-NUMEROS (INDICE-COLUNA)
+               TO AUD-LISTA-NUMEROS (INDICE-COLUNA).
+
+       LE-ENTRADA.
+           READ ARQUIVO-ENTRADA
+               AT END
+                   SET FIM-DA-ENTRADA TO TRUE
+           END-READ.
+
        INICIALIZACAO-PROGRAMA.
-           MOVE 0 TO MULTIPLICADOR.
-           
+           COMPUTE MULTIPLICADOR = NUMERO-INICIAL - 1.
+
        PEGA-TABUADA.
-           DISPLAY "Qual a tabuada do multiplicador? (01-99)".
-           ACCEPT NUMERO.
-           DISPLAY "Qual o tamanho da tabuada?".
-           ACCEPT QUANTOS.
-           
+           MOVE ENT-NUMERO TO NUMERO.
+           MOVE ENT-QUANTOS TO QUANTOS.
+           MOVE ENT-QUANTOS TO QUANTOS-ORIGINAL.
+           MOVE ENT-INICIO TO NUMERO-INICIAL.
+           IF NUMERO-INICIAL = 0
+               MOVE 1 TO NUMERO-INICIAL
+           END-IF.
+           MOVE NUMERO-INICIAL TO NUMERO-INICIAL-ORIGINAL.
+           MOVE ENT-MODO TO MODO-EXECUCAO.
+           MOVE ENT-NUM-BAIXO TO NUMERO-BAIXO.
+           MOVE ENT-NUM-ALTO TO NUMERO-ALTO.
+           MOVE ENT-PRODUTO-ALVO TO PRODUTO-ALVO.
+           MOVE ENT-QTD-NUMEROS TO QTD-NUMEROS-LISTA.
+           PERFORM COPIA-LISTA-NUMEROS
+               VARYING INDICE-COLUNA FROM 1 BY 1
+               UNTIL INDICE-COLUNA > 5.
+           PERFORM VALIDA-TABUADA.
+
+       COPIA-LISTA-NUMEROS.
+           MOVE ENT-LISTA-NUMEROS (INDICE-COLUNA)
+               TO LISTA-NUMEROS (INDICE-COLUNA).
+
+       VALIDA-TABUADA.
+           SET ENTRADA-OK TO TRUE.
+           IF NOT MODO-TABUADA AND NOT MODO-GRADE
+                   AND NOT MODO-INVERSA AND NOT MODO-COLUNAS
+               DISPLAY "ERRO: MODO '" MODO-EXECUCAO
+                   "' INVALIDO (USE T, G, R, S OU BRANCO)"
+                   " - REGISTRO IGNORADO"
+               SET ENTRADA-INVALIDA TO TRUE
+           ELSE
+               IF NUMERO-INICIAL > 99
+                   DISPLAY "ERRO: INICIO " NUMERO-INICIAL
+                       " FORA DA FAIXA (01-99) - REGISTRO IGNORADO"
+                   SET ENTRADA-INVALIDA TO TRUE
+               END-IF
+               IF MODO-GRADE
+                   IF NUMERO-BAIXO < 1 OR NUMERO-BAIXO > 99
+                       DISPLAY "ERRO: NUMERO-BAIXO " NUMERO-BAIXO
+                           " FORA DA FAIXA (01-99) - REGISTRO IGNORADO"
+                       SET ENTRADA-INVALIDA TO TRUE
+                   END-IF
+                   IF NUMERO-ALTO < NUMERO-BAIXO OR NUMERO-ALTO > 99
+                       DISPLAY "ERRO: NUMERO-ALTO " NUMERO-ALTO
+                           " FORA DA FAIXA OU MENOR QUE NUMERO-BAIXO"
+                           " - REGISTRO IGNORADO"
+                       SET ENTRADA-INVALIDA TO TRUE
+                   END-IF
+               ELSE
+                   IF MODO-COLUNAS
+                       PERFORM VALIDA-LISTA-COLUNAS
+                   ELSE
+                       IF NUMERO < 1 OR NUMERO > 99
+                           DISPLAY "ERRO: NUMERO " NUMERO
+                               " FORA DA FAIXA (01-99)"
+                               " - REGISTRO IGNORADO"
+                           SET ENTRADA-INVALIDA TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+               IF MODO-INVERSA
+                   IF PRODUTO-ALVO < 1
+                       DISPLAY "ERRO: PRODUTO-ALVO " PRODUTO-ALVO
+                           " DEVE SER MAIOR QUE ZERO"
+                           " - REGISTRO IGNORADO"
+                       SET ENTRADA-INVALIDA TO TRUE
+                   END-IF
+               ELSE
+                   IF QUANTOS < 1
+                       DISPLAY "ERRO: QUANTOS " QUANTOS
+                           " DEVE SER MAIOR QUE ZERO"
+                           " - REGISTRO IGNORADO"
+                       SET ENTRADA-INVALIDA TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDA-LISTA-COLUNAS.
+           IF QTD-NUMEROS-LISTA < 1 OR QTD-NUMEROS-LISTA > 5
+               DISPLAY "ERRO: QTD-NUMEROS " QTD-NUMEROS-LISTA
+                   " DEVE SER DE 1 A 5 - REGISTRO IGNORADO"
+               SET ENTRADA-INVALIDA TO TRUE
+           ELSE
+               PERFORM VALIDA-NUMERO-COLUNA
+                   VARYING INDICE-COLUNA FROM 1 BY 1
+                   UNTIL INDICE-COLUNA > QTD-NUMEROS-LISTA
+           END-IF.
+
+       VALIDA-NUMERO-COLUNA.
+           IF LISTA-NUMEROS (INDICE-COLUNA) < 1
+                   OR LISTA-NUMEROS (INDICE-COLUNA) > 99
+               DISPLAY "ERRO: NUMERO NA COLUNA " INDICE-COLUNA
+                   " FORA DA FAIXA (01-99) - REGISTRO IGNORADO"
+               SET ENTRADA-INVALIDA TO TRUE
+           END-IF.
+
        EXIBIR-TABUADA.
            DISPLAY "A tabuada do multiplicador de " NUMERO " E ".
+           ADD 1 TO NUMERO-PAGINA.
+           PERFORM ESCREVE-CABECALHO.
            PERFORM CALCULA-E-EXIBE QUANTOS TIMES.
-           
+           PERFORM LIMPA-CHECKPOINT.
+
+       ESCREVE-CABECALHO.
+           MOVE NUMERO TO CAB-NUMERO.
+           MOVE DATA-EXECUCAO TO CAB-DATA.
+           MOVE NUMERO-PAGINA TO CAB-PAGINA.
+           MOVE CABECALHO-RELATORIO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
        CALCULA-E-EXIBE.
            ADD 1 TO MULTIPLICADOR.
-           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
+           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR
+               ON SIZE ERROR
+                   DISPLAY "ERRO: PRODUTO EXCEDE A CAPACIDADE DO"
+                       " CAMPO - VALOR NAO CALCULADO"
+                   MOVE ZEROS TO PRODUTO
+           END-COMPUTE.
            DISPLAY NUMERO " * " MULTIPLICADOR " = " PRODUTO.
+           MOVE NUMERO TO DET-NUMERO.
+           MOVE MULTIPLICADOR TO DET-MULTIPLICADOR.
+           MOVE PRODUTO TO DET-PRODUTO.
+           MOVE DETALHE-RELATORIO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE NUMERO TO CSV-NUMERO.
+           MOVE MULTIPLICADOR TO CSV-MULTIPLICADOR.
+           MOVE PRODUTO TO CSV-PRODUTO.
+           MOVE DETALHE-CSV TO LINHA-CSV.
+           WRITE LINHA-CSV.
+           PERFORM GRAVA-CHECKPOINT.
